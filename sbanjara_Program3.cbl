@@ -57,12 +57,45 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INVENTORY-FILE
-               ASSIGN TO "PR3FA19.TXT"
-			   ORGANIZATION IS LINE SEQUENTIAL.
-	  		   
+               ASSIGN TO DYNAMIC WS-CURRENT-EXTRACT-FILE
+			   ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVENTORY-STATUS.
+
            SELECT REPORT-FILE
                ASSIGN TO "REPORT.TXT".
 
+           SELECT CONTROL-FILE
+               ASSIGN TO "PR3CTL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "PR3EXCPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REORDER-FILE
+               ASSIGN TO "PR3REORD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDER-STATUS.
+
+           SELECT LOW-STOCK-FILE
+               ASSIGN TO "PR3LOWSTK.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-FILE
+               ASSIGN TO "PR3VEND.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-FILE-STATUS.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO "PR3HIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO "PR3CSV.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
       *********************** DATA-DIVISION **************************
 
        DATA DIVISION.
@@ -87,6 +120,47 @@
 
        01  REPORT-RECORD        PIC X(80).
 
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  EXCEPTION-RECORD     PIC X(80).
+
+       FD  REORDER-FILE
+           RECORD CONTAINS 7 CHARACTERS.
+
+       01  REORDER-RECORD.
+           05  RR-CANDY-ID       PIC X(3).
+           05  RR-THRESHOLD      PIC 9(4).
+
+       FD  LOW-STOCK-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  LOW-STOCK-RECORD      PIC X(80).
+
+       FD  VENDOR-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+
+       01  VENDOR-MASTER-RECORD.
+           05  VM-VENDOR-ID       PIC X(1).
+           05  VM-VENDOR-NAME     PIC X(18).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  CSV-RECORD             PIC X(100).
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+
+       01  CONTROL-RECORD.
+           05  CTL-TAG            PIC X(8).
+           05  CTL-VALUE          PIC X(52).
+
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  HISTORY-RECORD          PIC X(80).
+
       ******************** WORKING STORAGE ***************************
 
        WORKING-STORAGE SECTION.
@@ -105,6 +179,61 @@
            05  PROPER-SPACING      PIC 9        VALUE 1.
            05  SUB                 PIC 99       VALUE 1.
            05  PAGE-NUM            PIC 99       VALUE 0.
+
+       01  CONTROL-TOTAL-FIELDS.
+           05  WS-RECORD-COUNT      PIC 9(6)    VALUE 0.
+           05  WS-TOTAL-CASES-READ  PIC 9(7)    VALUE 0.
+
+       01  BATCH-CONTROL-FIELDS.
+           05  WS-CTL-STATUS         PIC XX      VALUE SPACES.
+           05  WS-HIST-STATUS        PIC XX      VALUE SPACES.
+           05  WS-REORDER-STATUS     PIC XX      VALUE SPACES.
+           05  WS-VENDOR-FILE-STATUS PIC XX      VALUE SPACES.
+           05  WS-INVENTORY-STATUS   PIC XX      VALUE SPACES.
+           05  WS-CURRENT-EXTRACT-FILE PIC X(60) VALUE 'PR3FA19.TXT'.
+           05  WS-FILE-COUNT         PIC S9(4)   VALUE 0.
+           05  WS-FILE-SUB           PIC S9(4)   VALUE 0.
+           05  WS-RESTART-WAREHOUSE  PIC X(4)    VALUE SPACES.
+           05  WS-RESTART-VENDOR     PIC X(1)    VALUE SPACES.
+           05  WS-RESTART-ACTIVE     PIC X(3)    VALUE 'NO'.
+               88  RESTART-PENDING               VALUE 'YES'.
+           05  WS-SELECT-WAREHOUSE   PIC X(4)    VALUE SPACES.
+           05  WS-SELECT-VENDOR      PIC X(1)    VALUE SPACES.
+           05  WS-RECORD-SELECTED    PIC X(3)    VALUE 'YES'.
+               88  RECORD-IS-SELECTED           VALUE 'YES'.
+           05  WS-CTL-TAG-PARSED     PIC X(20)   VALUE SPACES.
+           05  WS-CTL-VALUE-RAW      PIC X(52)   VALUE SPACES.
+           05  WS-CTL-VALUE-TRIMMED  PIC X(52)   VALUE SPACES.
+
+       01  EXTRACT-FILE-TABLE.
+           05  EXTRACT-FILE-LIST     PIC X(60)   OCCURS 20 TIMES
+                                                  INDEXED BY EF-IDX.
+
+       01  REORDER-TABLE-FIELDS.
+           05  WS-REORDER-COUNT    PIC S9(4)    VALUE 0.
+           05  WS-RT-SUB           PIC S9(4)    VALUE 0.
+           05  WS-THRESHOLD-FOUND  PIC 9(4)     VALUE 0.
+           05  WS-DEFAULT-THRESHOLD PIC 9(4)    VALUE 0025.
+
+       01  REORDER-TABLE-AREA.
+           05  REORDER-TABLE OCCURS 200 TIMES INDEXED BY RT-IDX.
+               10  RT-CANDY-ID     PIC X(3).
+               10  RT-THRESHOLD    PIC 9(4).
+
+       01  VENDOR-TABLE-FIELDS.
+           05  WS-VENDOR-COUNT     PIC S9(4)   VALUE 0.
+           05  WS-VT-SUB           PIC S9(4)   VALUE 0.
+           05  WS-KEY-FOUND-VENDOR PIC X(3)    VALUE 'NO'.
+               88  VENDOR-WAS-FOUND            VALUE 'YES'.
+
+       01  VENDOR-TABLE-AREA.
+           05  VENDOR-TABLE OCCURS 20 TIMES INDEXED BY VT-IDX.
+               10  VT-VENDOR-ID    PIC X(1).
+               10  VT-VENDOR-NAME  PIC X(18).
+
+       01  CSV-FIELDS.
+           05  CSV-CASES-DISP      PIC ZZZ9.
+           05  CSV-COST-DISP       PIC ZZZZZ9.99.
     
        01  DETAIL-FIELDS.
            05  DF-WAREHOUSE-HOLD   PIC X(4).
@@ -113,6 +242,7 @@
            05  DF-VENDOR-NAME      PIC X(18)    VALUE SPACES.
 		   05  DF-VENDOR-NAME-TEMP PIC X(18)    VALUE SPACES.
            05  DF-CANDY-SIZE       PIC X(15)    VALUE SPACES.
+           05  DF-CANDY-TYPE-NAME  PIC X(12)    VALUE SPACES.
            05  DF-CANDY-NAME       PIC X(15)    VALUE SPACES.
            05  DF-CANDY-NAME-TEMP  PIC X(15).
            05  DF-NUM-OF-CASES     PIC S9(4)    VALUE 0.
@@ -169,11 +299,11 @@
            05                  PIC X(5)       VALUE SPACES.
            05  DL-NAME         PIC X(17).
            05  DL-SIZE         PIC X(15)      VALUE SPACES.
-           05  DL-TYPE         PIC X(8).
+           05  DL-TYPE         PIC X(12)      VALUE SPACES.
            05  DL-IN-STOCK     PIC Z999.
            05                  PIC X(6)       VALUE SPACES.
            05  DL-TOTAL-COST   PIC $$$,$$$.99.
-           05                  PIC X(15)      VALUE SPACES.
+           05                  PIC X(11)      VALUE SPACES.
 
        01  CANDY-TOTAL-LINE.
            05                  PIC X(19)      VALUE SPACES.
@@ -198,6 +328,77 @@
            05                  PIC X(32)   VALUE 'GRAND TOTAL:'.
            05  GTL-TOTAL-COST  PIC $$$,$$$,$$$.99.
 
+       01  CONTROL-TOTALS-LINE.
+           05                  PIC X(19)   VALUE SPACES.
+           05                  PIC X(22)   VALUE 'RECORDS READ:'.
+           05  CTL-RECORD-COUNT PIC ZZZ,ZZ9.
+           05                  PIC X(6)    VALUE SPACES.
+           05                  PIC X(16)   VALUE 'TOTAL CASES:'.
+           05  CTL-CASES-READ   PIC ZZZ,ZZ9.
+
+       01  HISTORY-LINE.
+           05  HL-DATE.
+               10  HL-MONTH        PIC 99.
+               10                  PIC X            VALUE '/'.
+               10  HL-DAY          PIC 99.
+               10                  PIC X            VALUE '/'.
+               10  HL-YEAR         PIC 9(4).
+           05                      PIC X(3)         VALUE SPACES.
+           05  HL-TYPE             PIC X(11).
+           05                      PIC X(3)         VALUE SPACES.
+           05  HL-WAREHOUSE        PIC X(4).
+           05                      PIC X(3)         VALUE SPACES.
+           05  HL-TOTAL-COST       PIC $$$,$$$,$$$.99.
+           05                      PIC X(32)        VALUE SPACES.
+
+       01  EXCEPTION-HEADING.
+           05                  PIC X(9)   VALUE 'WAREHOUSE'.
+           05                  PIC X(3)   VALUE SPACES.
+           05                  PIC X(6)   VALUE 'VENDOR'.
+           05                  PIC X(3)   VALUE SPACES.
+           05                  PIC X(5)   VALUE 'CANDY'.
+           05                  PIC X(3)   VALUE SPACES.
+           05                  PIC X(15)  VALUE 'CANDY-NAME'.
+           05                  PIC X(5)   VALUE SPACES.
+           05                  PIC X(31)  VALUE 'REASON'.
+
+       01  EXCEPTION-LINE.
+           05  EL-WAREHOUSE    PIC X(4).
+           05                  PIC X(8)   VALUE SPACES.
+           05  EL-VENDOR       PIC X(1).
+           05                  PIC X(8)   VALUE SPACES.
+           05  EL-CANDY        PIC X(3).
+           05                  PIC X(5)   VALUE SPACES.
+           05  EL-CANDY-NAME   PIC X(15).
+           05                  PIC X(5)   VALUE SPACES.
+           05  EL-REASON       PIC X(31).
+
+       01  LOW-STOCK-HEADING.
+           05                  PIC X(9)   VALUE 'WAREHOUSE'.
+           05                  PIC X(3)   VALUE SPACES.
+           05                  PIC X(6)   VALUE 'VENDOR'.
+           05                  PIC X(3)   VALUE SPACES.
+           05                  PIC X(5)   VALUE 'CANDY'.
+           05                  PIC X(3)   VALUE SPACES.
+           05                  PIC X(15)  VALUE 'CANDY-NAME'.
+           05                  PIC X(5)   VALUE SPACES.
+           05                  PIC X(8)   VALUE 'ON HAND'.
+           05                  PIC X(4)   VALUE SPACES.
+           05                  PIC X(10)  VALUE 'REORDER-AT'.
+
+       01  LOW-STOCK-LINE.
+           05  LS-WAREHOUSE    PIC X(4).
+           05                  PIC X(8)   VALUE SPACES.
+           05  LS-VENDOR       PIC X(1).
+           05                  PIC X(8)   VALUE SPACES.
+           05  LS-CANDY        PIC X(3).
+           05                  PIC X(5)   VALUE SPACES.
+           05  LS-CANDY-NAME   PIC X(15).
+           05                  PIC X(5)   VALUE SPACES.
+           05  LS-ON-HAND      PIC ZZZ9.
+           05                  PIC X(7)   VALUE SPACES.
+           05  LS-THRESHOLD    PIC ZZZ9.
+
       ************************** PROCEDURE-DIVISION ******************
       
        PROCEDURE DIVISION.
@@ -205,23 +406,214 @@
        50-CONTROL-MODULE.
 
            PERFORM 100-HOUSEKEEPING-ROUTINE
-           PERFORM 200-READ-THE-FILE
+
+           PERFORM VARYING WS-FILE-SUB FROM 1 BY 1
+                   UNTIL WS-FILE-SUB > WS-FILE-COUNT
+               MOVE EXTRACT-FILE-LIST(WS-FILE-SUB)
+                                          TO WS-CURRENT-EXTRACT-FILE
+               MOVE ' ' TO EOF-FILE
+               OPEN INPUT INVENTORY-FILE
+               IF WS-INVENTORY-STATUS = '35'
+                   DISPLAY 'EXTRACT FILE NOT FOUND - SKIPPING: '
+                       WS-CURRENT-EXTRACT-FILE
+               ELSE
+                   PERFORM 200-READ-THE-FILE
+                   CLOSE INVENTORY-FILE
+               END-IF
+           END-PERFORM
+
            PERFORM 800-EOF-ROUTINE
 		   PERFORM 900-PRINT-FINAL-TOTAL
            PERFORM 1000-FINAL-ROUTINE
-		   
+
            .
 
        100-HOUSEKEEPING-ROUTINE.
 
-           OPEN INPUT  INVENTORY-FILE
-                OUTPUT REPORT-FILE
+           OPEN OUTPUT REPORT-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT LOW-STOCK-FILE
+                OUTPUT CSV-FILE
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
 
            ACCEPT WS-DATE FROM DATE YYYYMMDD
            MOVE WS-DAY   TO H2-DAY
            MOVE WS-MONTH TO H2-MONTH
            MOVE WS-YEAR  TO H2-YEAR
-		   
+
+           MOVE EXCEPTION-HEADING TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+
+           MOVE LOW-STOCK-HEADING TO LOW-STOCK-RECORD
+           WRITE LOW-STOCK-RECORD
+
+           MOVE SPACES TO CSV-RECORD
+           STRING
+               'WAREHOUSE,VENDOR,CANDY,NAME,SIZE,' DELIMITED BY SIZE
+               'TYPE,IN-STOCK,TOTAL-COST'          DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD
+
+           PERFORM 120-LOAD-REORDER-TABLE
+           PERFORM 130-LOAD-VENDOR-TABLE
+           PERFORM 110-LOAD-BATCH-CONTROL
+
+           .
+
+       110-LOAD-BATCH-CONTROL.
+
+           MOVE 'NO'    TO WS-RESTART-ACTIVE
+           MOVE SPACES  TO WS-RESTART-WAREHOUSE
+           MOVE SPACES  TO WS-RESTART-VENDOR
+           MOVE SPACES  TO WS-SELECT-WAREHOUSE
+           MOVE SPACES  TO WS-SELECT-VENDOR
+           MOVE 0       TO WS-FILE-COUNT
+
+           OPEN INPUT CONTROL-FILE
+
+           IF WS-CTL-STATUS = '35'
+               MOVE 1 TO WS-FILE-COUNT
+               MOVE 'PR3FA19.TXT' TO EXTRACT-FILE-LIST(1)
+           ELSE
+               PERFORM UNTIL NO-MORE-DATA
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FILE
+                       NOT AT END
+                           PERFORM 115-APPLY-CONTROL-LINE
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONTROL-FILE
+               MOVE ' ' TO EOF-FILE
+
+               IF WS-FILE-COUNT = 0
+                   MOVE 1 TO WS-FILE-COUNT
+                   MOVE 'PR3FA19.TXT' TO EXTRACT-FILE-LIST(1)
+               END-IF
+           END-IF
+
+           .
+
+       115-APPLY-CONTROL-LINE.
+
+           MOVE SPACES TO WS-CTL-TAG-PARSED
+           MOVE SPACES TO WS-CTL-VALUE-RAW
+
+           UNSTRING CONTROL-RECORD DELIMITED BY '='
+               INTO WS-CTL-TAG-PARSED WS-CTL-VALUE-RAW
+           END-UNSTRING
+
+           MOVE FUNCTION TRIM(WS-CTL-VALUE-RAW) TO WS-CTL-VALUE-TRIMMED
+
+           EVALUATE WS-CTL-TAG-PARSED
+
+               WHEN 'RESTART'
+                   MOVE WS-CTL-VALUE-TRIMMED(1:4)
+                       TO WS-RESTART-WAREHOUSE
+                   MOVE WS-CTL-VALUE-TRIMMED(5:1)
+                       TO WS-RESTART-VENDOR
+                   MOVE 'YES' TO WS-RESTART-ACTIVE
+
+               WHEN 'FILE'
+                   IF WS-FILE-COUNT < 20
+                       ADD 1 TO WS-FILE-COUNT
+                       MOVE WS-CTL-VALUE-TRIMMED
+                           TO EXTRACT-FILE-LIST(WS-FILE-COUNT)
+                   ELSE
+                       DISPLAY 'PR3CTL.TXT HAS MORE THAN 20 FILE= '
+                           'LINES - IGNORING: ' WS-CTL-VALUE-TRIMMED
+                   END-IF
+
+               WHEN 'SELWH'
+                   MOVE WS-CTL-VALUE-TRIMMED(1:4)
+                       TO WS-SELECT-WAREHOUSE
+
+               WHEN 'SELVN'
+                   MOVE WS-CTL-VALUE-TRIMMED(1:1) TO WS-SELECT-VENDOR
+
+               WHEN SPACES
+                   CONTINUE
+
+               WHEN OTHER
+                   DISPLAY 'PR3CTL.TXT - UNRECOGNIZED TAG: '
+                       WS-CTL-TAG-PARSED
+
+           END-EVALUATE
+
+           .
+
+       120-LOAD-REORDER-TABLE.
+
+           OPEN INPUT REORDER-FILE
+
+           IF WS-REORDER-STATUS NOT = '35'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ REORDER-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FILE
+                       NOT AT END
+                           PERFORM 125-ADD-REORDER-ENTRY
+                   END-READ
+               END-PERFORM
+
+               CLOSE REORDER-FILE
+               MOVE ' ' TO EOF-FILE
+           END-IF
+
+           .
+
+       125-ADD-REORDER-ENTRY.
+
+           IF WS-REORDER-COUNT < 200
+               ADD 1 TO WS-REORDER-COUNT
+               SET RT-IDX TO WS-REORDER-COUNT
+               MOVE RR-CANDY-ID  TO RT-CANDY-ID(RT-IDX)
+               MOVE RR-THRESHOLD TO RT-THRESHOLD(RT-IDX)
+           ELSE
+               DISPLAY 'PR3REORD.TXT HAS MORE THAN 200 ENTRIES - '
+                   'IGNORING: ' RR-CANDY-ID
+           END-IF
+
+           .
+
+       130-LOAD-VENDOR-TABLE.
+
+           OPEN INPUT VENDOR-FILE
+
+           IF WS-VENDOR-FILE-STATUS NOT = '35'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ VENDOR-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FILE
+                       NOT AT END
+                           PERFORM 135-ADD-VENDOR-ENTRY
+                   END-READ
+               END-PERFORM
+
+               CLOSE VENDOR-FILE
+               MOVE ' ' TO EOF-FILE
+           END-IF
+
+           .
+
+       135-ADD-VENDOR-ENTRY.
+
+           IF WS-VENDOR-COUNT < 20
+               ADD 1 TO WS-VENDOR-COUNT
+               SET VT-IDX TO WS-VENDOR-COUNT
+               MOVE VM-VENDOR-ID   TO VT-VENDOR-ID(VT-IDX)
+               MOVE VM-VENDOR-NAME TO VT-VENDOR-NAME(VT-IDX)
+           ELSE
+               DISPLAY 'PR3VEND.TXT HAS MORE THAN 20 ENTRIES - '
+                   'IGNORING: ' VM-VENDOR-ID
+           END-IF
+
            .
 
        150-WRITE-LINE.
@@ -232,16 +624,42 @@
            .
     
        200-READ-THE-FILE.
-           
+
            PERFORM UNTIL NO-MORE-DATA
-               READ INVENTORY-FILE 
-                   AT END  
+               READ INVENTORY-FILE
+                   AT END
                        MOVE 'N' TO EOF-FILE
                    NOT AT END
-                       PERFORM 500-PROCESS-INVENTORY-RECORD
+                       PERFORM 205-CHECK-RECORD-FILTERS
+                       IF RESTART-PENDING
+                           IF WAREHOUSE-ID = WS-RESTART-WAREHOUSE
+                              AND VENDOR-ID = WS-RESTART-VENDOR
+                               MOVE 'NO' TO WS-RESTART-ACTIVE
+                           END-IF
+                       END-IF
+                       IF NOT RESTART-PENDING AND RECORD-IS-SELECTED
+                           ADD 1 TO WS-RECORD-COUNT
+                           PERFORM 500-PROCESS-INVENTORY-RECORD
+                       END-IF
                END-READ
-           END-PERFORM 
-		   
+           END-PERFORM
+
+           .
+
+       205-CHECK-RECORD-FILTERS.
+
+           MOVE 'YES' TO WS-RECORD-SELECTED
+
+           IF WS-SELECT-WAREHOUSE NOT = SPACES
+              AND WAREHOUSE-ID NOT = WS-SELECT-WAREHOUSE
+               MOVE 'NO' TO WS-RECORD-SELECTED
+           END-IF
+
+           IF WS-SELECT-VENDOR NOT = SPACES
+              AND VENDOR-ID NOT = WS-SELECT-VENDOR
+               MOVE 'NO' TO WS-RECORD-SELECTED
+           END-IF
+
            .
         
        250-HEADER-ROUTINE.
@@ -267,37 +685,92 @@
            .
 
        350-PRINT-VENDOR-HEADER.
-           
-           EVALUATE TRUE
 
-               WHEN VENDOR-ID = 'A'
-                   MOVE 'ATOMIC SWEETS' TO DF-VENDOR-NAME
-           
-               WHEN VENDOR-ID = 'B'
-                   MOVE 'BOOZIE SWEETS' TO DF-VENDOR-NAME
-                   
-               WHEN VENDOR-ID = 'N'
-                   MOVE 'NELLIES SWEET SHOP' TO DF-VENDOR-NAME
-                  
-               WHEN VENDOR-ID = 'T'
-                   MOVE 'TIGER TREATS' TO DF-VENDOR-NAME
-                   
-               WHEN OTHER
-                   STRING
-                       'INVALID' DELIMITED BY SIZE
-                       '-'       DELIMITED BY SIZE
-                       VENDOR-ID DELIMITED BY SIZE
-                       INTO DF-VENDOR-NAME
-                   END-STRING		   
-				  
-           END-EVALUATE
+           MOVE 'NO' TO WS-KEY-FOUND-VENDOR
+
+           IF WS-VENDOR-COUNT > 0
+               PERFORM VARYING WS-VT-SUB FROM 1 BY 1
+                       UNTIL WS-VT-SUB > WS-VENDOR-COUNT
+                   SET VT-IDX TO WS-VT-SUB
+                   IF VT-VENDOR-ID(VT-IDX) = VENDOR-ID
+                       MOVE VT-VENDOR-NAME(VT-IDX) TO DF-VENDOR-NAME
+                       MOVE 'YES' TO WS-KEY-FOUND-VENDOR
+                   END-IF
+               END-PERFORM
+           ELSE
+               EVALUATE VENDOR-ID
+                   WHEN 'A'
+                       MOVE 'ATOMIC SWEETS' TO DF-VENDOR-NAME
+                       MOVE 'YES' TO WS-KEY-FOUND-VENDOR
+                   WHEN 'B'
+                       MOVE 'BOOZIE SWEETS' TO DF-VENDOR-NAME
+                       MOVE 'YES' TO WS-KEY-FOUND-VENDOR
+                   WHEN 'N'
+                       MOVE 'NELLIES SWEET SHOP' TO DF-VENDOR-NAME
+                       MOVE 'YES' TO WS-KEY-FOUND-VENDOR
+                   WHEN 'T'
+                       MOVE 'TIGER TREATS' TO DF-VENDOR-NAME
+                       MOVE 'YES' TO WS-KEY-FOUND-VENDOR
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+
+           IF NOT VENDOR-WAS-FOUND
+               STRING
+                   'INVALID' DELIMITED BY SIZE
+                   '-'       DELIMITED BY SIZE
+                   VENDOR-ID DELIMITED BY SIZE
+                   INTO DF-VENDOR-NAME
+               END-STRING
+               PERFORM 375-WRITE-VENDOR-EXCEPTION
+           END-IF
 
            MOVE DF-VENDOR-NAME  TO VENDOR-NAME
 		   MOVE DF-VENDOR-NAME TO DF-VENDOR-NAME-TEMP
            MOVE VENDOR-HEADING TO REPORT-RECORD
            PERFORM 150-WRITE-LINE
 		   MOVE SPACES TO DF-VENDOR-NAME
-		   
+
+           .
+
+       375-WRITE-VENDOR-EXCEPTION.
+
+           MOVE SPACES           TO EXCEPTION-LINE
+           MOVE WAREHOUSE-ID      TO EL-WAREHOUSE
+           MOVE VENDOR-ID         TO EL-VENDOR
+           MOVE CANDY-ID          TO EL-CANDY
+           MOVE CANDY-NAME(1)     TO EL-CANDY-NAME
+           MOVE 'INVALID VENDOR-ID' TO EL-REASON
+           MOVE EXCEPTION-LINE    TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+
+           .
+
+       380-WRITE-BOXSIZE-EXCEPTION.
+
+           MOVE SPACES           TO EXCEPTION-LINE
+           MOVE WAREHOUSE-ID      TO EL-WAREHOUSE
+           MOVE VENDOR-ID         TO EL-VENDOR
+           MOVE CANDY-ID          TO EL-CANDY
+           MOVE CANDY-NAME(SUB)   TO EL-CANDY-NAME
+           MOVE 'BAD BOX-SIZE'    TO EL-REASON
+           MOVE EXCEPTION-LINE    TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+
+           .
+
+       390-WRITE-CANDYTYPE-EXCEPTION.
+
+           MOVE SPACES           TO EXCEPTION-LINE
+           MOVE WAREHOUSE-ID      TO EL-WAREHOUSE
+           MOVE VENDOR-ID         TO EL-VENDOR
+           MOVE CANDY-ID          TO EL-CANDY
+           MOVE CANDY-NAME(SUB)   TO EL-CANDY-NAME
+           MOVE 'BAD CANDY-TYPE'  TO EL-REASON
+           MOVE EXCEPTION-LINE    TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+
            .
 
        400-PRINT-CANDY-HEADER.
@@ -384,19 +857,50 @@
                    WHEN BOX-SIZE(SUB) = ' '
                        MOVE SPACES TO DF-CANDY-SIZE
                    WHEN OTHER
-				       STRING				   
+				       STRING
                            'BAD' DELIMITED BY SIZE
                            '-'   DELIMITED BY SIZE
                            BOX-SIZE(SUB) DELIMITED BY SIZE
                            INTO DF-CANDY-SIZE
                        END-STRING
+                       PERFORM 380-WRITE-BOXSIZE-EXCEPTION
 
                END-EVALUATE
 
                MOVE DF-CANDY-SIZE TO DL-SIZE
                MOVE SPACES TO DF-CANDY-SIZE
 
-               MOVE CANDY-TYPE(SUB) TO DL-TYPE
+               EVALUATE TRUE
+
+                   WHEN CANDY-TYPE(SUB) = 'CH'
+                       MOVE 'CHOCOLATE'  TO DF-CANDY-TYPE-NAME
+                   WHEN CANDY-TYPE(SUB) = 'GU'
+                       MOVE 'GUMMY'      TO DF-CANDY-TYPE-NAME
+                   WHEN CANDY-TYPE(SUB) = 'HA'
+                       MOVE 'HARD CANDY' TO DF-CANDY-TYPE-NAME
+                   WHEN CANDY-TYPE(SUB) = 'LI'
+                       MOVE 'LICORICE'   TO DF-CANDY-TYPE-NAME
+                   WHEN CANDY-TYPE(SUB) = 'TO'
+                       MOVE 'TOFFEE'     TO DF-CANDY-TYPE-NAME
+                   WHEN CANDY-TYPE(SUB) = 'MI'
+                       MOVE 'MINT'       TO DF-CANDY-TYPE-NAME
+                   WHEN CANDY-TYPE(SUB) = 'SO'
+                       MOVE 'SOUR'       TO DF-CANDY-TYPE-NAME
+                   WHEN CANDY-TYPE(SUB) = SPACES
+                       MOVE SPACES       TO DF-CANDY-TYPE-NAME
+                   WHEN OTHER
+                       STRING
+                           'BAD'         DELIMITED BY SIZE
+                           '-'           DELIMITED BY SIZE
+                           CANDY-TYPE(SUB) DELIMITED BY SIZE
+                           INTO DF-CANDY-TYPE-NAME
+                       END-STRING
+                       PERFORM 390-WRITE-CANDYTYPE-EXCEPTION
+
+               END-EVALUATE
+
+               MOVE DF-CANDY-TYPE-NAME TO DL-TYPE
+               MOVE SPACES TO DF-CANDY-TYPE-NAME
 
                IF NUM-CASES(SUB) IS NUMERIC
                    MOVE NUM-CASES(SUB) TO DF-NUM-OF-CASES
@@ -405,6 +909,11 @@
                END-IF
 			   
 			   MOVE DF-NUM-OF-CASES TO DL-IN-STOCK
+               ADD DF-NUM-OF-CASES TO WS-TOTAL-CASES-READ
+
+               IF CANDY-NAME(SUB) NOT = SPACES
+                   PERFORM 550-CHECK-LOW-STOCK
+               END-IF
 
                IF PRICE(SUB) IS NUMERIC
                    MULTIPLY PRICE(SUB) BY DF-NUM-OF-CASES
@@ -415,6 +924,10 @@
 			   
 			   MOVE DF-PURCHASE-PRICE TO DL-TOTAL-COST
 
+               IF CANDY-NAME(SUB) NOT = SPACES
+                   PERFORM 570-WRITE-CSV-LINE
+               END-IF
+
                ADD DF-PURCHASE-PRICE TO DF-CANDY-TOTAL
                ADD DF-PURCHASE-PRICE TO DF-VENDOR-TOTAL
                ADD DF-PURCHASE-PRICE TO DF-WAREHOUSE-TOTAL
@@ -428,7 +941,70 @@
                MOVE 1 TO PROPER-SPACING
     
            END-PERFORM
-		   
+
+           .
+
+       550-CHECK-LOW-STOCK.
+
+           MOVE WS-DEFAULT-THRESHOLD TO WS-THRESHOLD-FOUND
+
+           PERFORM VARYING WS-RT-SUB FROM 1 BY 1
+                   UNTIL WS-RT-SUB > WS-REORDER-COUNT
+               SET RT-IDX TO WS-RT-SUB
+               IF RT-CANDY-ID(RT-IDX) = CANDY-ID
+                   MOVE RT-THRESHOLD(RT-IDX) TO WS-THRESHOLD-FOUND
+               END-IF
+           END-PERFORM
+
+           IF DF-NUM-OF-CASES < WS-THRESHOLD-FOUND
+               PERFORM 560-WRITE-LOW-STOCK-LINE
+           END-IF
+
+           .
+
+       560-WRITE-LOW-STOCK-LINE.
+
+           MOVE SPACES          TO LOW-STOCK-LINE
+           MOVE WAREHOUSE-ID     TO LS-WAREHOUSE
+           MOVE VENDOR-ID        TO LS-VENDOR
+           MOVE CANDY-ID         TO LS-CANDY
+           MOVE CANDY-NAME(SUB)  TO LS-CANDY-NAME
+           MOVE DF-NUM-OF-CASES  TO LS-ON-HAND
+           MOVE WS-THRESHOLD-FOUND TO LS-THRESHOLD
+           MOVE LOW-STOCK-LINE   TO LOW-STOCK-RECORD
+           WRITE LOW-STOCK-RECORD
+
+           .
+
+       570-WRITE-CSV-LINE.
+
+           MOVE DF-NUM-OF-CASES TO CSV-CASES-DISP
+           MOVE DF-PURCHASE-PRICE TO CSV-COST-DISP
+
+           MOVE SPACES TO CSV-RECORD
+           STRING
+               FUNCTION TRIM(WAREHOUSE-ID)      DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-ID)         DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(CANDY-ID)          DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               '"'                               DELIMITED BY SIZE
+               FUNCTION TRIM(CANDY-NAME(SUB))   DELIMITED BY SIZE
+               '"'                               DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(DL-SIZE)           DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(DL-TYPE)           DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CASES-DISP)    DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-COST-DISP)     DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+
+           WRITE CSV-RECORD
+
            .
 
        600-WAREHOUSE-BREAK.
@@ -439,11 +1015,32 @@
            MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
            MOVE 2 TO PROPER-SPACING
            PERFORM 150-WRITE-LINE
+           PERFORM 610-WRITE-HISTORY-LINE
            MOVE 1 TO PROPER-SPACING
            MOVE ZEROS TO WTL-TOTAL-COST
            MOVE ZEROS TO DF-WAREHOUSE-TOTAL
            MOVE WAREHOUSE-ID TO DF-WAREHOUSE-HOLD
-		   
+
+           .
+
+       610-WRITE-HISTORY-LINE.
+
+           IF (WS-RESTART-WAREHOUSE NOT = SPACES
+              AND WS-RESTART-WAREHOUSE = DF-WAREHOUSE-HOLD)
+              OR WS-SELECT-WAREHOUSE NOT = SPACES
+              OR WS-SELECT-VENDOR NOT = SPACES
+               CONTINUE
+           ELSE
+               MOVE H2-DAY              TO HL-DAY
+               MOVE H2-MONTH            TO HL-MONTH
+               MOVE H2-YEAR             TO HL-YEAR
+               MOVE 'WAREHOUSE'         TO HL-TYPE
+               MOVE DF-WAREHOUSE-HOLD   TO HL-WAREHOUSE
+               MOVE DF-WAREHOUSE-TOTAL  TO HL-TOTAL-COST
+               MOVE HISTORY-LINE        TO HISTORY-RECORD
+               WRITE HISTORY-RECORD
+           END-IF
+
            .
 
        650-VENDOR-BREAK.
@@ -477,23 +1074,58 @@
 
        800-EOF-ROUTINE.
 
-           PERFORM 600-WAREHOUSE-BREAK
- 
+           IF FIRST-RECORD = 'YES'
+               DISPLAY 'NO RECORDS MATCHED THIS RUN - NOTHING TO REPORT'
+               MOVE SPACES TO REPORT-RECORD
+               MOVE 'NO RECORDS MATCHED THIS RUN - NOTHING TO REPORT'
+                   TO REPORT-RECORD
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 150-WRITE-LINE
+           ELSE
+               PERFORM 600-WAREHOUSE-BREAK
+           END-IF
+
            .
 		   
 	   900-PRINT-FINAL-TOTAL.
-	   
+
 	       MOVE DF-GRAND-TOTAL TO GTL-TOTAL-COST
 		   MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
 		   MOVE 3 TO PROPER-SPACING
 		   PERFORM 150-WRITE-LINE
-		   
+
+	       MOVE WS-RECORD-COUNT     TO CTL-RECORD-COUNT
+	       MOVE WS-TOTAL-CASES-READ TO CTL-CASES-READ
+		   MOVE CONTROL-TOTALS-LINE TO REPORT-RECORD
+		   MOVE 2 TO PROPER-SPACING
+		   PERFORM 150-WRITE-LINE
+
+	       IF FIRST-RECORD = 'YES'
+	          OR WS-RESTART-WAREHOUSE NOT = SPACES
+	          OR WS-RESTART-VENDOR NOT = SPACES
+	          OR WS-SELECT-WAREHOUSE NOT = SPACES
+	          OR WS-SELECT-VENDOR NOT = SPACES
+	           CONTINUE
+	       ELSE
+	           MOVE H2-DAY         TO HL-DAY
+	           MOVE H2-MONTH       TO HL-MONTH
+	           MOVE H2-YEAR        TO HL-YEAR
+	           MOVE 'GRAND TOTAL'  TO HL-TYPE
+	           MOVE SPACES         TO HL-WAREHOUSE
+	           MOVE DF-GRAND-TOTAL TO HL-TOTAL-COST
+	           MOVE HISTORY-LINE   TO HISTORY-RECORD
+	           WRITE HISTORY-RECORD
+	       END-IF
+
 		   .
 
        1000-FINAL-ROUTINE.
-    
-          CLOSE INVENTORY-FILE
-                REPORT-FILE
+
+          CLOSE REPORT-FILE
+                EXCEPTION-FILE
+                LOW-STOCK-FILE
+                CSV-FILE
+                HISTORY-FILE
           STOP RUN
 		  
           .
