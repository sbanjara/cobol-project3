@@ -0,0 +1,463 @@
+
+      ********************* IDENTIFICATION-DIVISION ******************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MAINT3.
+       AUTHOR.      SBANJARA.
+
+      ****************************************************************
+      *
+      *  FRONT-END MAINTENANCE PROGRAM FOR THE PR3FA19.TXT INVENTORY
+      *  EXTRACT.  LETS DATA ENTRY ADD, CHANGE, OR DELETE A RECORD
+      *  KEYED BY WAREHOUSE-ID/VENDOR-ID/CANDY-ID WITHOUT HAND-EDITING
+      *  THE FLAT FILE.  THE SAME EDITS PROGRAM3 APPLIES AT PRINT TIME
+      *  (VALID VENDOR-ID, VALID BOX-SIZE, NUMERIC NUM-CASES/PRICE)
+      *  ARE APPLIED HERE BEFORE A RECORD IS EVER WRITTEN BACK.
+      *
+      *  SINCE PR3FA19.TXT IS A FLAT LINE SEQUENTIAL EXTRACT WITH NO
+      *  KEYED ACCESS, THIS PROGRAM LOADS THE WHOLE FILE INTO A TABLE,
+      *  APPLIES THE REQUESTED ADD/CHANGE/DELETE AGAINST THE TABLE,
+      *  THEN REWRITES THE ENTIRE FILE FROM THE TABLE ON EXIT.
+      *
+      ****************************************************************
+
+      ********************** ENVIRONMENT-DIVISION ********************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENEVO-PC.
+       OBJECT-COMPUTER. LENEVO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE
+               ASSIGN TO "PR3FA19.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-FILE
+               ASSIGN TO "PR3VEND.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-STATUS.
+
+      *********************** DATA-DIVISION **************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INVENTORY-FILE
+           RECORD CONTAINS 143 CHARACTERS.
+
+       01  INVENTORY-RECORD.
+           05  WAREHOUSE-ID      PIC X(4).
+           05  VENDOR-ID         PIC X(1).
+           05  CANDY-ID          PIC X(3).
+           05  CANDY-DATA OCCURS 5 TIMES.
+               10  CANDY-NAME    PIC X(15).
+               10  BOX-SIZE      PIC A.
+               10  CANDY-TYPE    PIC AA.
+               10  NUM-CASES     PIC S9(4).
+               10  PRICE         PIC S999V99.
+
+       FD  VENDOR-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+
+       01  VENDOR-MASTER-RECORD.
+           05  VM-VENDOR-ID       PIC X(1).
+           05  VM-VENDOR-NAME     PIC X(18).
+
+      ******************** WORKING STORAGE ***************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAG-AND-SWITCHES.
+           05  EOF-FILE            PIC X       VALUE ' '.
+               88  NO-MORE-DATA                VALUE 'N'.
+           05  WS-QUIT-FLAG        PIC X(3)    VALUE 'NO'.
+               88  DONE-FOR-NOW                VALUE 'YES'.
+           05  WS-KEY-FOUND        PIC X(3)    VALUE 'NO'.
+               88  KEY-WAS-FOUND               VALUE 'YES'.
+           05  WS-EDIT-OK          PIC X(3)    VALUE 'NO'.
+               88  EDIT-PASSED                 VALUE 'YES'.
+
+       01  WS-TABLE-FIELDS.
+           05  WS-TABLE-COUNT      PIC S9(4)   VALUE 0.
+           05  WS-IDX              PIC S9(4)   VALUE 0.
+           05  WS-FOUND-IDX        PIC S9(4)   VALUE 0.
+           05  WS-TABLE-OVERFLOW   PIC X(3)    VALUE 'NO'.
+               88  TABLE-OVERFLOWED           VALUE 'YES'.
+
+       01  VENDOR-TABLE-FIELDS.
+           05  WS-VENDOR-STATUS    PIC XX      VALUE SPACES.
+           05  WS-VENDOR-COUNT     PIC S9(4)   VALUE 0.
+           05  WS-VT-SUB           PIC S9(4)   VALUE 0.
+           05  WS-VENDOR-VALID     PIC X(3)    VALUE 'NO'.
+               88  VENDOR-IS-VALID              VALUE 'YES'.
+
+       01  VENDOR-TABLE-AREA.
+           05  VENDOR-TABLE OCCURS 20 TIMES INDEXED BY VT-IDX.
+               10  VT-VENDOR-ID    PIC X(1).
+               10  VT-VENDOR-NAME  PIC X(18).
+
+       01  MASTER-TABLE-AREA.
+           05  MASTER-TABLE OCCURS 1000 TIMES INDEXED BY MT-IDX.
+               10  MT-WAREHOUSE-ID      PIC X(4).
+               10  MT-VENDOR-ID         PIC X(1).
+               10  MT-CANDY-ID          PIC X(3).
+               10  MT-CANDY-DATA OCCURS 5 TIMES.
+                   15  MT-CANDY-NAME    PIC X(15).
+                   15  MT-BOX-SIZE      PIC A.
+                   15  MT-CANDY-TYPE    PIC AA.
+                   15  MT-NUM-CASES     PIC S9(4).
+                   15  MT-PRICE         PIC S999V99.
+
+       01  WS-MENU-FIELDS.
+           05  WS-FUNCTION         PIC X.
+               88  FUNCTION-ADD                VALUE 'A' 'a'.
+               88  FUNCTION-CHANGE              VALUE 'C' 'c'.
+               88  FUNCTION-DELETE              VALUE 'D' 'd'.
+               88  FUNCTION-QUIT                VALUE 'Q' 'q'.
+           05  WS-KEY-WAREHOUSE    PIC X(4).
+           05  WS-KEY-VENDOR       PIC X(1).
+           05  WS-KEY-CANDY        PIC X(3).
+           05  WS-OCC-COUNT        PIC 9       VALUE 0.
+           05  WS-OCC-ANSWER       PIC X(2).
+           05  WS-CHANGE-SUB       PIC 9       VALUE 0.
+           05  WS-CONFIRM          PIC X.
+               88  CONFIRM-YES                 VALUE 'Y' 'y'.
+
+       01  WS-ENTRY-FIELDS.
+           05  WS-IN-CANDY-NAME    PIC X(15).
+           05  WS-IN-BOX-SIZE      PIC A.
+           05  WS-IN-CANDY-TYPE    PIC AA.
+           05  WS-IN-NUM-CASES     PIC X(4).
+           05  WS-IN-PRICE         PIC X(5).
+           05  WS-IN-PRICE-NUM REDEFINES WS-IN-PRICE PIC 9(5).
+
+      ************************** PROCEDURE-DIVISION ******************
+
+       PROCEDURE DIVISION.
+
+       50-CONTROL-MODULE.
+
+           PERFORM 100-HOUSEKEEPING-ROUTINE
+           PERFORM UNTIL DONE-FOR-NOW
+               PERFORM 200-DISPLAY-MENU
+               PERFORM 250-PROCESS-FUNCTION
+           END-PERFORM
+
+           IF TABLE-OVERFLOWED
+               DISPLAY 'PR3FA19.TXT HAS MORE THAN 1000 RECORDS - '
+                   'SOME WERE NOT LOADED. REFUSING TO SAVE SO NO '
+                   'RECORDS ARE LOST - FILE LEFT UNCHANGED.'
+           ELSE
+               PERFORM 900-REWRITE-THE-FILE
+           END-IF
+
+           STOP RUN
+
+           .
+
+       100-HOUSEKEEPING-ROUTINE.
+
+           OPEN INPUT INVENTORY-FILE
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FILE
+                   NOT AT END
+                       PERFORM 150-LOAD-TABLE-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE INVENTORY-FILE
+
+           PERFORM 160-LOAD-VENDOR-TABLE
+
+           .
+
+       150-LOAD-TABLE-ENTRY.
+
+           IF WS-TABLE-COUNT < 1000
+               ADD 1 TO WS-TABLE-COUNT
+               SET MT-IDX TO WS-TABLE-COUNT
+               MOVE INVENTORY-RECORD TO MASTER-TABLE(MT-IDX)
+           ELSE
+               MOVE 'YES' TO WS-TABLE-OVERFLOW
+               DISPLAY 'PR3FA19.TXT HAS MORE THAN 1000 RECORDS - '
+                   'IGNORING: ' INVENTORY-RECORD
+           END-IF
+
+           .
+
+       160-LOAD-VENDOR-TABLE.
+
+           OPEN INPUT VENDOR-FILE
+
+           IF WS-VENDOR-STATUS NOT = '35'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ VENDOR-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FILE
+                       NOT AT END
+                           ADD 1 TO WS-VENDOR-COUNT
+                           SET VT-IDX TO WS-VENDOR-COUNT
+                           MOVE VM-VENDOR-ID   TO VT-VENDOR-ID(VT-IDX)
+                           MOVE VM-VENDOR-NAME TO VT-VENDOR-NAME(VT-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE VENDOR-FILE
+               MOVE ' ' TO EOF-FILE
+           END-IF
+
+           .
+
+       200-DISPLAY-MENU.
+
+           DISPLAY ' '
+           DISPLAY 'PR3FA19.TXT INVENTORY EXTRACT MAINTENANCE'
+           DISPLAY 'RECORDS ON FILE: ' WS-TABLE-COUNT
+           DISPLAY 'A) ADD     C) CHANGE     D) DELETE     Q) QUIT'
+           DISPLAY 'ENTER FUNCTION: ' WITH NO ADVANCING
+           ACCEPT WS-FUNCTION
+
+           .
+
+       250-PROCESS-FUNCTION.
+
+           EVALUATE TRUE
+
+               WHEN FUNCTION-ADD
+                   PERFORM 300-ADD-RECORD
+
+               WHEN FUNCTION-CHANGE
+                   PERFORM 400-CHANGE-RECORD
+
+               WHEN FUNCTION-DELETE
+                   PERFORM 500-DELETE-RECORD
+
+               WHEN FUNCTION-QUIT
+                   MOVE 'YES' TO WS-QUIT-FLAG
+
+               WHEN OTHER
+                   DISPLAY 'INVALID FUNCTION - ENTER A, C, D OR Q'
+
+           END-EVALUATE
+
+           .
+
+       300-ADD-RECORD.
+
+           PERFORM 610-ACCEPT-KEY
+           PERFORM 600-FIND-KEY-IN-TABLE
+
+           IF KEY-WAS-FOUND
+               DISPLAY 'THAT KEY ALREADY EXISTS - USE CHANGE INSTEAD'
+           ELSE
+               IF WS-TABLE-COUNT >= 1000
+                   DISPLAY 'TABLE IS FULL (1000 RECORDS) - CANNOT ADD'
+               ELSE
+                   ADD 1 TO WS-TABLE-COUNT
+                   SET MT-IDX TO WS-TABLE-COUNT
+                   MOVE SPACES TO MASTER-TABLE(MT-IDX)
+                   MOVE WS-KEY-WAREHOUSE TO MT-WAREHOUSE-ID(MT-IDX)
+                   MOVE WS-KEY-VENDOR    TO MT-VENDOR-ID(MT-IDX)
+                   MOVE WS-KEY-CANDY     TO MT-CANDY-ID(MT-IDX)
+
+                   DISPLAY 'HOW MANY CANDY OCCURRENCES (1-5)? '
+                       WITH NO ADVANCING
+                   ACCEPT WS-OCC-ANSWER
+                   MOVE WS-OCC-ANSWER TO WS-OCC-COUNT
+                   IF WS-OCC-COUNT < 1 OR WS-OCC-COUNT > 5
+                       MOVE 1 TO WS-OCC-COUNT
+                   END-IF
+
+                   PERFORM VARYING WS-CHANGE-SUB FROM 1 BY 1
+                           UNTIL WS-CHANGE-SUB > WS-OCC-COUNT
+                       PERFORM 700-ACCEPT-CANDY-OCCURRENCE
+                   END-PERFORM
+
+                   DISPLAY 'RECORD ADDED'
+               END-IF
+           END-IF
+
+           .
+
+       400-CHANGE-RECORD.
+
+           PERFORM 610-ACCEPT-KEY
+           PERFORM 600-FIND-KEY-IN-TABLE
+
+           IF NOT KEY-WAS-FOUND
+               DISPLAY 'THAT KEY WAS NOT FOUND ON THE FILE'
+           ELSE
+               SET MT-IDX TO WS-FOUND-IDX
+               DISPLAY 'WHICH OCCURRENCE (1-5) DO YOU WANT TO CHANGE?'
+                   WITH NO ADVANCING
+               ACCEPT WS-OCC-ANSWER
+               MOVE WS-OCC-ANSWER TO WS-CHANGE-SUB
+               IF WS-CHANGE-SUB < 1 OR WS-CHANGE-SUB > 5
+                   DISPLAY 'OCCURRENCE MUST BE 1 THROUGH 5'
+               ELSE
+                   PERFORM 700-ACCEPT-CANDY-OCCURRENCE
+                   DISPLAY 'RECORD CHANGED'
+               END-IF
+           END-IF
+
+           .
+
+       500-DELETE-RECORD.
+
+           PERFORM 610-ACCEPT-KEY
+           PERFORM 600-FIND-KEY-IN-TABLE
+
+           IF NOT KEY-WAS-FOUND
+               DISPLAY 'THAT KEY WAS NOT FOUND ON THE FILE'
+           ELSE
+               DISPLAY 'DELETE THIS RECORD - ARE YOU SURE (Y/N)? '
+                   WITH NO ADVANCING
+               ACCEPT WS-CONFIRM
+               IF CONFIRM-YES
+                   PERFORM VARYING WS-IDX FROM WS-FOUND-IDX BY 1
+                           UNTIL WS-IDX >= WS-TABLE-COUNT
+                       MOVE MASTER-TABLE(WS-IDX + 1)
+                           TO MASTER-TABLE(WS-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-TABLE-COUNT
+                   DISPLAY 'RECORD DELETED'
+               ELSE
+                   DISPLAY 'DELETE CANCELLED'
+               END-IF
+           END-IF
+
+           .
+
+       600-FIND-KEY-IN-TABLE.
+
+           MOVE 'NO' TO WS-KEY-FOUND
+           MOVE 0    TO WS-FOUND-IDX
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TABLE-COUNT
+               SET MT-IDX TO WS-IDX
+               IF MT-WAREHOUSE-ID(MT-IDX) = WS-KEY-WAREHOUSE
+                  AND MT-VENDOR-ID(MT-IDX) = WS-KEY-VENDOR
+                  AND MT-CANDY-ID(MT-IDX)  = WS-KEY-CANDY
+                   MOVE 'YES' TO WS-KEY-FOUND
+                   MOVE WS-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           .
+
+       610-ACCEPT-KEY.
+
+           DISPLAY 'WAREHOUSE-ID (4 CHARS): ' WITH NO ADVANCING
+           ACCEPT WS-KEY-WAREHOUSE
+
+           MOVE 'NO' TO WS-EDIT-OK
+           PERFORM UNTIL EDIT-PASSED
+               DISPLAY 'VENDOR-ID (1 CHAR): ' WITH NO ADVANCING
+               ACCEPT WS-KEY-VENDOR
+               PERFORM 620-VALIDATE-VENDOR
+               IF VENDOR-IS-VALID
+                   MOVE 'YES' TO WS-EDIT-OK
+               ELSE
+                   DISPLAY 'INVALID VENDOR-ID'
+               END-IF
+           END-PERFORM
+
+           DISPLAY 'CANDY-ID (3 CHARS): ' WITH NO ADVANCING
+           ACCEPT WS-KEY-CANDY
+
+           .
+
+       620-VALIDATE-VENDOR.
+
+           MOVE 'NO' TO WS-VENDOR-VALID
+
+           IF WS-VENDOR-COUNT > 0
+               PERFORM VARYING WS-VT-SUB FROM 1 BY 1
+                       UNTIL WS-VT-SUB > WS-VENDOR-COUNT
+                   SET VT-IDX TO WS-VT-SUB
+                   IF VT-VENDOR-ID(VT-IDX) = WS-KEY-VENDOR
+                       MOVE 'YES' TO WS-VENDOR-VALID
+                   END-IF
+               END-PERFORM
+           ELSE
+               EVALUATE WS-KEY-VENDOR
+                   WHEN 'A' WHEN 'B' WHEN 'N' WHEN 'T'
+                       MOVE 'YES' TO WS-VENDOR-VALID
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+
+           .
+
+       700-ACCEPT-CANDY-OCCURRENCE.
+
+           DISPLAY 'CANDY-NAME: ' WITH NO ADVANCING
+           ACCEPT WS-IN-CANDY-NAME
+           MOVE WS-IN-CANDY-NAME TO MT-CANDY-NAME(MT-IDX, WS-CHANGE-SUB)
+
+           MOVE 'NO' TO WS-EDIT-OK
+           PERFORM UNTIL EDIT-PASSED
+               DISPLAY 'BOX-SIZE (L/M/S/G/X): ' WITH NO ADVANCING
+               ACCEPT WS-IN-BOX-SIZE
+               EVALUATE WS-IN-BOX-SIZE
+                   WHEN 'L' WHEN 'M' WHEN 'S' WHEN 'G' WHEN 'X'
+                       MOVE 'YES' TO WS-EDIT-OK
+                   WHEN OTHER
+                       DISPLAY 'INVALID BOX-SIZE - MUST BE L/M/S/G/X'
+               END-EVALUATE
+           END-PERFORM
+           MOVE WS-IN-BOX-SIZE TO MT-BOX-SIZE(MT-IDX, WS-CHANGE-SUB)
+
+           DISPLAY 'CANDY-TYPE (2 CHARS): ' WITH NO ADVANCING
+           ACCEPT WS-IN-CANDY-TYPE
+           MOVE WS-IN-CANDY-TYPE TO MT-CANDY-TYPE(MT-IDX, WS-CHANGE-SUB)
+
+           MOVE 'NO' TO WS-EDIT-OK
+           PERFORM UNTIL EDIT-PASSED
+               DISPLAY 'NUM-CASES (NUMERIC): ' WITH NO ADVANCING
+               ACCEPT WS-IN-NUM-CASES
+               IF WS-IN-NUM-CASES IS NUMERIC
+                   MOVE 'YES' TO WS-EDIT-OK
+                   MOVE WS-IN-NUM-CASES
+                       TO MT-NUM-CASES(MT-IDX, WS-CHANGE-SUB)
+               ELSE
+                   DISPLAY 'NUM-CASES MUST BE NUMERIC'
+               END-IF
+           END-PERFORM
+
+           MOVE 'NO' TO WS-EDIT-OK
+           PERFORM UNTIL EDIT-PASSED
+               DISPLAY 'PRICE (NUMERIC, E.G. 00299): ' WITH NO ADVANCING
+               ACCEPT WS-IN-PRICE
+               IF WS-IN-PRICE IS NUMERIC
+                   MOVE 'YES' TO WS-EDIT-OK
+                   COMPUTE MT-PRICE(MT-IDX, WS-CHANGE-SUB)
+                       = WS-IN-PRICE-NUM / 100
+               ELSE
+                   DISPLAY 'PRICE MUST BE NUMERIC'
+               END-IF
+           END-PERFORM
+
+           .
+
+       900-REWRITE-THE-FILE.
+
+           OPEN OUTPUT INVENTORY-FILE
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TABLE-COUNT
+               SET MT-IDX TO WS-IDX
+               MOVE MASTER-TABLE(MT-IDX) TO INVENTORY-RECORD
+               WRITE INVENTORY-RECORD
+           END-PERFORM
+
+           CLOSE INVENTORY-FILE
+
+           .
